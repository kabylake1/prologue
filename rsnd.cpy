@@ -0,0 +1,10 @@
+      *Sound handle (maps onto raylib's Sound struct -- an
+      *AudioStream plus a frame count, flattened the same way
+      *rtex.cpy flattens Texture2D)
+       :level:  :pref:.
+           05  :pref:-stream-buffer usage is pointer.
+           05  :pref:-stream-processor usage is pointer.
+           05  :pref:-stream-sample-rate :tp-uint:.
+           05  :pref:-stream-sample-size :tp-uint:.
+           05  :pref:-stream-channels :tp-uint:.
+           05  :pref:-frame-count :tp-uint:.
