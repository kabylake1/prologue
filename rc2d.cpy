@@ -0,0 +1,8 @@
+      *2D camera (maps onto raylib's Camera2D struct)
+       :level:  :pref:.
+           05  :pref:-offset-x :tp-float:.
+           05  :pref:-offset-y :tp-float:.
+           05  :pref:-target-x :tp-float:.
+           05  :pref:-target-y :tp-float:.
+           05  :pref:-rotation :tp-float:.
+           05  :pref:-zoom :tp-float:.
