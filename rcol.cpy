@@ -0,0 +1,6 @@
+      *Colour (maps onto raylib's Color struct: r,g,b,a bytes)
+       :level:  :pref:.
+           05  :pref:-r :tp-uint8:.
+           05  :pref:-g :tp-uint8:.
+           05  :pref:-b :tp-uint8:.
+           05  :pref:-a :tp-uint8:.
