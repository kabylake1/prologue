@@ -2,7 +2,16 @@
       *
        identification division.
        program-id. kgame.
+       environment division.
+       input-output section.
+       file-control.
+           select fs-options assign to "options.cfg"
+           organization is line sequential
+           file status is ws-options-status.
        data division.
+       file section.
+       fd  fs-options.
+       01  fs-options-row picture x(64).
        working-storage section.
        copy "gstt.cpy" replacing ==:pref:== by ==ws-gs==
                                  ==:level:== by ==01==.
@@ -10,18 +19,61 @@
        01  ws-loop-prog usage program-pointer.
        copy "rcol.cpy" replacing ==:pref:== by ==ws-colour==
                                  ==:level:== by ==01==.
+       copy "rkey.cpy" replacing ==:pref:== by ==ws-key==
+                                 ==:level:== by ==01==.
+       01  ws-options-status picture is x(2).
+       01  ws-opt-key picture is x(16).
+       01  ws-opt-val picture is x(16).
        procedure division.
            initialize ws-gs.
            set ws-gs-screen-width to 1024.
            set ws-gs-screen-height to 720.
            set ws-gs-target-fps to 30.
+           set ws-gs-key-up to ws-key-up.
+           set ws-gs-key-down to ws-key-down.
+           set ws-gs-key-left to ws-key-left.
+           set ws-gs-key-right to ws-key-right.
+      *Options.cfg is optional -- with no file on disk the defaults
+      *set above simply stand.
+           perform read-options.
       *
            set ws-load-prog to entry "kgame-load".
            set ws-loop-prog to entry "kgame-loop".
            call "raylib-init" using by reference ws-gs
                by value ws-load-prog
                by value ws-loop-prog end-call.
+      *Window just closed -- save where the player was so the next
+      *run of this same level can pick back up instead of starting
+      *from scratch.
+           call "kgame-checkpoint-save" using by reference ws-gs
+               end-call.
            goback.
+       read-options.
+           open input fs-options.
+           if ws-options-status is equal to "00" then
+               perform forever
+                   read fs-options
+                       at end exit perform
+                   end-read
+                   perform apply-option
+               end-perform
+               close fs-options
+           end-if.
+       apply-option.
+           move spaces to ws-opt-key, ws-opt-val.
+           unstring fs-options-row delimited by all space
+               into ws-opt-key ws-opt-val end-unstring.
+           evaluate ws-opt-key
+               when "SCREEN_WIDTH" move ws-opt-val to ws-gs-screen-width
+               when "SCREEN_HEIGHT"
+                   move ws-opt-val to ws-gs-screen-height
+               when "FPS" move ws-opt-val to ws-gs-target-fps
+               when "KEY_UP" move ws-opt-val to ws-gs-key-up
+               when "KEY_DOWN" move ws-opt-val to ws-gs-key-down
+               when "KEY_LEFT" move ws-opt-val to ws-gs-key-left
+               when "KEY_RIGHT" move ws-opt-val to ws-gs-key-right
+               when other continue
+           end-evaluate.
        end program kgame.
       *
        identification division.
@@ -29,32 +81,64 @@
        environment division.
        input-output section.
        file-control.
-           select fs-tile-rows assign to "map.txt"
+           select fs-tile-rows assign to ws-map-filename
            organization is line sequential.
-           select fs-path-rows assign to "path.txt"
+           select fs-path-rows assign to ws-path-filename
            organization is line sequential.
+           select fs-levels assign to "levels.lst"
+           organization is line sequential
+           file status is ws-levels-status.
+           select fs-checkpoint assign to "checkpoint.dat"
+           organization is line sequential
+           file status is ws-checkpoint-status.
        data division.
        file section.
        fd  fs-tile-rows.
        01  fs-tile-row picture x(1024).
        fd  fs-path-rows.
        01  fs-path-row picture x(1024).
+       fd  fs-levels.
+       01  fs-levels-row picture x(32).
+       fd  fs-checkpoint.
+       01  fs-checkpoint-row picture x(64).
        working-storage section.
        01  i picture is 9(4) computational.
        01  ws-row picture is 9(8).
        01  ws-tile picture is 99.
        01  ws-offset picture is 9(8).
+       01  ws-max-map-height picture is 9(8).
+      *Level selection -- a command-line argument wins, then the
+      *first entry of levels.lst, then the plain map.txt/path.txt
+      *pair so old single-level builds keep working unmodified.
+       01  ws-level-arg picture x(32).
+       01  ws-map-filename picture x(64).
+       01  ws-path-filename picture x(64).
+       01  ws-levels-status picture x(2).
+       01  ws-checkpoint-status picture x(2).
+       01  ws-ckpt-key picture x(16).
+       01  ws-ckpt-val picture x(32).
+       01  ws-ckpt-num picture is 9(8).
+       01  ws-ckpt-matches picture is 9.
        copy "rtex.cpy" replacing ==:pref:== by ==ws-cat==
                                  ==:level:== by ==01==.
        copy "rtex.cpy" replacing ==:pref:== by ==ws-tileset==
                                  ==:level:== by ==01==.
        copy "rtex.cpy" replacing ==:pref:== by ==ws-carset==
                                  ==:level:== by ==01==.
+       copy "rsnd.cpy" replacing ==:pref:== by ==ws-footstep-snd==
+                                 ==:level:== by ==01==.
+       copy "rsnd.cpy" replacing ==:pref:== by ==ws-horn-snd==
+                                 ==:level:== by ==01==.
        linkage section.
        copy "gstt.cpy" replacing ==:pref:== by ==ls-gs==
                                  ==:level:== by ==01==.
        procedure division using by reference ls-gs
            returning omitted.
+      *
+           perform determine-level.
+      *
+           call "kgame-validate-map" using by reference ws-map-filename
+               by reference ws-path-filename end-call.
       *
            set ls-gs-tilesize to 16.
       *
@@ -74,27 +158,86 @@
            call "raylib-load-texture" using by reference "traffic.png"
                by value ls-gs-carset end-call.
       *
-           move 300 to ls-gs-map-width.
-           move 180 to ls-gs-map-height.
-           move 150 to ls-gs-player-pos-x.
+           call "raylib-init-audio" end-call.
+           set ls-gs-snd-footstep to address of ws-footstep-snd.
+           call "raylib-load-sound" using by reference "footstep.wav"
+               by value ls-gs-snd-footstep end-call.
+           set ls-gs-snd-horn to address of ws-horn-snd.
+           call "raylib-load-sound" using by reference "horn.wav"
+               by value ls-gs-snd-horn end-call.
+      *Map width/height are needed before the spawn point below can
+      *be worked out, so peek at the map.txt header now -- the main
+      *load further down re-reads it when it loads the tile rows
+      *proper, the same way the path.txt header is peeked and then
+      *discarded again later.
+           open input sharing with all fs-tile-rows.
+           read fs-tile-rows
+               at end move 0 to ls-gs-map-width, ls-gs-map-height
+           end-read.
+           unstring fs-tile-row delimited by all space
+               into ls-gs-map-width ls-gs-map-height end-unstring.
+           perform clamp-map-size.
+           close fs-tile-rows.
+      *
+           divide ls-gs-map-width by 2 giving ls-gs-player-pos-x
+               end-divide.
            multiply ls-gs-player-pos-x by ls-gs-tilesize
                giving ls-gs-player-pos-x rounded end-multiply.
-           move 32 to ls-gs-player-pos-y.
+           divide ls-gs-map-height by 2 giving ls-gs-player-pos-y
+               end-divide.
            multiply ls-gs-player-pos-y by ls-gs-tilesize
                giving ls-gs-player-pos-y rounded end-multiply.
+      *The spawn point traffic knocks the cat back to once lives
+      *run out -- captured once here, right after the starting
+      *position is computed.
+           move ls-gs-player-pos-x to ls-gs-player-spawn-x.
+           move ls-gs-player-pos-y to ls-gs-player-spawn-y.
+           move 3 to ls-gs-lives.
+           move 0 to ls-gs-hits-taken.
+           move 0 to ls-gs-distance-travelled.
+           move 0 to ls-gs-round-over.
+      *A checkpoint.dat left over from a previous session, for the
+      *same level, overrides the fresh start above so the player can
+      *resume mid-session instead of always starting from scratch.
+           perform read-checkpoint.
+      *The first line of path.txt is the traffic car count, not a
+      *path row -- that is what lets a level carry its own number
+      *of cars instead of the old fixed 128.
+           open input sharing with all fs-path-rows.
+           read fs-path-rows
+               at end move 0 to ls-gs-traffic-count
+           end-read.
+           unstring fs-path-row delimited by all space
+               into ls-gs-traffic-count end-unstring.
+           close fs-path-rows.
+      *Clamp to the size of the traffic tables below -- a level's
+      *path.txt has no other limit stopping it asking for more cars
+      *than LS-GS-TRAFFIC-POS-X/Y (each OCCURS 128 TIMES) can hold.
+           if ls-gs-traffic-count > 128 then
+               move 128 to ls-gs-traffic-count
+           end-if.
       *
+      *Cars spawn at the same map-centre tile as the cat -- still on
+      *the actual map for any level size, unlike the old fixed
+      *tile (150,32) that only happened to fall inside the original
+      *300x180 map.
            perform varying i from 1 by 1
-           until i > 128
-               move 150 to ls-gs-traffic-pos-x(i)
-               multiply ls-gs-traffic-pos-x(i) by ls-gs-tilesize
-                   giving ls-gs-traffic-pos-x(i) rounded end-multiply
-               move 32 to ls-gs-traffic-pos-y(i)
-               multiply ls-gs-traffic-pos-y(i) by ls-gs-tilesize
-                   giving ls-gs-traffic-pos-y(i) rounded end-multiply
+           until i > ls-gs-traffic-count
+               move ls-gs-player-pos-x to ls-gs-traffic-pos-x(i)
+               move ls-gs-player-pos-y to ls-gs-traffic-pos-y(i)
            end-perform.
       *
-           initialize ws-row.
            open input sharing with all fs-tile-rows.
+      *The first line of map.txt is a "width height" header, not
+      *tile data -- that is what lets a level be any size instead of
+      *the old fixed 300x180 grid.
+           read fs-tile-rows
+               at end move 0 to ls-gs-map-width, ls-gs-map-height
+           end-read.
+           unstring fs-tile-row delimited by all space
+               into ls-gs-map-width ls-gs-map-height end-unstring.
+           perform clamp-map-size.
+           initialize ws-row.
            perform forever
                read fs-tile-rows
                    not at end perform read-map-row
@@ -105,6 +248,9 @@
       *
            initialize ws-row.
            open input sharing with all fs-path-rows.
+           read fs-path-rows
+               at end continue
+           end-read.
            perform forever
                read fs-path-rows
                    not at end perform read-path-row
@@ -112,7 +258,100 @@
                end-read
            end-perform.
            close fs-path-rows.
+      *Start on the title screen rather than dropping straight into
+      *the round -- KGAME-LOOP hands control to KGAME-MENU until
+      *the player picks Play.
+           move 'M' to ls-gs-game-state.
            goback.
+       read-checkpoint.
+           move 0 to ws-ckpt-matches.
+           open input fs-checkpoint.
+           if ws-checkpoint-status is equal to "00" then
+               perform forever
+                   read fs-checkpoint
+                       not at end perform apply-checkpoint
+                       at end exit perform
+                   end-read
+               end-perform
+               close fs-checkpoint
+           end-if.
+       apply-checkpoint.
+           move spaces to ws-ckpt-key, ws-ckpt-val.
+           unstring fs-checkpoint-row delimited by all space
+               into ws-ckpt-key ws-ckpt-val end-unstring.
+           if ws-ckpt-key is equal to "LEVEL" then
+               if ws-ckpt-val is equal to ws-level-arg then
+                   move 1 to ws-ckpt-matches
+               else
+                   move 0 to ws-ckpt-matches
+               end-if
+           else
+               if ws-ckpt-matches is equal to 1 then
+                   evaluate ws-ckpt-key
+                       when "PLAYER_X"
+      *WS-CKPT-VAL is alphanumeric digits, not a float -- MOVEing it
+      *straight into the FLOAT-SHORT position fields would just
+      *reinterpret its bytes as a float, not parse the number. Go
+      *through a numeric-display field first, the same way
+      *KGAME-CHECKPOINT-SAVE's WS-POS-X/WS-POS-Y go the other way.
+                           move ws-ckpt-val to ws-ckpt-num
+                           move ws-ckpt-num to ls-gs-player-pos-x
+                       when "PLAYER_Y"
+                           move ws-ckpt-val to ws-ckpt-num
+                           move ws-ckpt-num to ls-gs-player-pos-y
+                       when "LIVES" move ws-ckpt-val to ls-gs-lives
+                       when "HITS"
+                           move ws-ckpt-val to ls-gs-hits-taken
+                       when "DISTANCE"
+                           move ws-ckpt-val to ls-gs-distance-travelled
+                       when "ROUND_OVER"
+                           move ws-ckpt-val to ls-gs-round-over
+                       when other continue
+                   end-evaluate
+               end-if
+           end-if.
+      *LS-GS-MAP-TILES/-PATHS are fixed OCCURS 250000 -- a map.txt
+      *header whose width*height exceeds that would walk off the end
+      *of both tables while the rows are read in below, the same
+      *class of risk the traffic car count is already clamped
+      *against.
+       clamp-map-size.
+           if ls-gs-map-width > 250000 then
+               move 250000 to ls-gs-map-width
+           end-if.
+           if ls-gs-map-width > 0 then
+               divide 250000 by ls-gs-map-width
+                   giving ws-max-map-height end-divide
+               if ls-gs-map-height > ws-max-map-height then
+                   move ws-max-map-height to ls-gs-map-height
+               end-if
+           end-if.
+       determine-level.
+           move spaces to ws-level-arg.
+           accept ws-level-arg from command-line.
+           if ws-level-arg is equal to spaces then
+               open input fs-levels
+               if ws-levels-status is equal to "00" then
+                   read fs-levels
+                       at end move spaces to fs-levels-row
+                   end-read
+                   move fs-levels-row to ws-level-arg
+                   close fs-levels
+               end-if
+           end-if.
+      *
+           if ws-level-arg is equal to spaces then
+               move "map.txt" to ws-map-filename
+               move "path.txt" to ws-path-filename
+           else
+               move ws-level-arg to ls-gs-level-name
+               string ws-level-arg delimited by space
+                   "-map.txt" delimited by size
+                   into ws-map-filename end-string
+               string ws-level-arg delimited by space
+                   "-path.txt" delimited by size
+                   into ws-path-filename end-string
+           end-if.
        read-map-row.
            perform varying i from 1 by 1
            until i is greater than function length(fs-tile-row)
@@ -190,9 +429,227 @@
                add i to ws-offset giving ws-offset end-add
       *
                move fs-path-row(i:1) to ls-gs-map-paths(ws-offset)
+      *Spawn a pedestrian NPC on every crosswalk tile, up to the
+      *table limit
+               if fs-path-row(i:1) is equal to 'P'
+                   and ls-gs-ped-count < 64
+                   add 1 to ls-gs-ped-count giving ls-gs-ped-count
+                       end-add
+                   compute ls-gs-ped-pos-x(ls-gs-ped-count) =
+                       (i - 1) * ls-gs-tilesize
+                   compute ls-gs-ped-pos-y(ls-gs-ped-count) =
+                       ws-row * ls-gs-tilesize
+                   move 'R' to ls-gs-ped-dir(ls-gs-ped-count)
+                   move 0 to ls-gs-ped-anim-frame(ls-gs-ped-count)
+                   move 60 to ls-gs-ped-timer(ls-gs-ped-count)
+               end-if
            end-perform.
            add 1 to ws-row giving ws-row end-add.
        end program kgame-load.
+      *
+       identification division.
+       program-id. kgame-validate-map.
+       environment division.
+       input-output section.
+       file-control.
+           select fs-v-map assign to ls-map-filename
+           organization is line sequential
+           file status is ws-map-status.
+           select fs-v-path assign to ls-path-filename
+           organization is line sequential
+           file status is ws-path-status.
+       data division.
+       file section.
+       fd  fs-v-map.
+       01  fs-v-map-row picture x(1024).
+       fd  fs-v-path.
+       01  fs-v-path-row picture x(1024).
+       working-storage section.
+       01  ws-map-status picture is x(2).
+       01  ws-path-status picture is x(2).
+       01  ws-row picture is 9(8).
+       01  ws-col picture is 9(8).
+       01  ws-char picture is x.
+       linkage section.
+       01  ls-map-filename picture is x(64).
+       01  ls-path-filename picture is x(64).
+       procedure division using by reference ls-map-filename
+           by reference ls-path-filename.
+      *Map tiles must be A-Z/a-z and path codes must be one of
+      *. P L R U D X S -- used to be truncated or accepted silently
+      *on a bad row; now a bad character gets called out by file,
+      *row, and column instead.
+           move 2 to ws-row.
+           open input fs-v-map.
+           if ws-map-status is equal to "00" then
+               read fs-v-map
+                   at end continue
+               end-read
+               perform forever
+                   read fs-v-map
+                       at end exit perform
+                   end-read
+                   perform validate-map-row
+                   add 1 to ws-row end-add
+               end-perform
+               close fs-v-map
+           end-if.
+      *
+           move 2 to ws-row.
+           open input fs-v-path.
+           if ws-path-status is equal to "00" then
+               read fs-v-path
+                   at end continue
+               end-read
+               perform forever
+                   read fs-v-path
+                       at end exit perform
+                   end-read
+                   perform validate-path-row
+                   add 1 to ws-row end-add
+               end-perform
+               close fs-v-path
+           end-if.
+           goback.
+       validate-map-row.
+           perform varying ws-col from 1 by 1
+           until ws-col is greater than function length(fs-v-map-row)
+               move fs-v-map-row(ws-col:1) to ws-char
+               if ws-char is not equal to space
+                   and (ws-char is less than 'A'
+                       or (ws-char is greater than 'Z'
+                           and ws-char is less than 'a')
+                       or ws-char is greater than 'z')
+                   then
+                   display ls-map-filename " row " ws-row
+                       " column " ws-col
+                       " bad tile code [" ws-char "]"
+               end-if
+           end-perform.
+       validate-path-row.
+           perform varying ws-col from 1 by 1
+           until ws-col is greater than function length(fs-v-path-row)
+               move fs-v-path-row(ws-col:1) to ws-char
+               evaluate ws-char
+                   when space
+                   when '.' when 'P' when 'L' when 'R'
+                   when 'U' when 'D' when 'X' when 'S'
+                       continue
+                   when other
+                       display ls-path-filename " row " ws-row
+                           " column " ws-col
+                           " bad path code [" ws-char "]"
+               end-evaluate
+           end-perform.
+       end program kgame-validate-map.
+      *
+       identification division.
+       program-id. kgame-menu.
+       data division.
+       working-storage section.
+       01  ws-draw-prog usage program-pointer.
+       01  ws-status :tp-int:.
+       01  ws-enter-key :tp-int: value is 257.
+       01  ws-escape-key :tp-int: value is 256.
+       linkage section.
+       copy "gstt.cpy" replacing ==:pref:== by ==ls-gs==
+                                 ==:level:== by ==01==.
+       procedure division using by reference ls-gs.
+      *
+           set ws-draw-prog to entry "kgame-menu-draw".
+           call "raylib-draw" using by reference ls-gs
+               by value ws-draw-prog end-call.
+      *
+           call "raylib-iskeydown" using by value ws-enter-key
+               returning ws-status end-call.
+           if ws-status is not equal to zero then
+      *A round that just ended leaves its final tally up on the
+      *title screen until the player presses Enter again -- only
+      *then is it cleared for the next round.
+               if ls-gs-round-over is equal to 1 then
+                   move 0 to ls-gs-round-over
+                   move 0 to ls-gs-hits-taken
+                   move 0 to ls-gs-distance-travelled
+                   move 3 to ls-gs-lives
+               end-if
+               move 'P' to ls-gs-game-state
+           end-if.
+      *
+           call "raylib-iskeydown" using by value ws-escape-key
+               returning ws-status end-call.
+           if ws-status is not equal to zero then
+               move 1 to ls-gs-quit-requested
+           end-if.
+           goback.
+       end program kgame-menu.
+      *
+       identification division.
+       program-id. kgame-menu-draw.
+       data division.
+       working-storage section.
+       copy "rcol.cpy" replacing ==:pref:== by ==ws-bg-colour==
+                                 ==:level:== by ==01==.
+       copy "rcol.cpy" replacing ==:pref:== by ==ws-black-colour==
+                                 ==:level:== by ==01==.
+       copy "rcol.cpy" replacing ==:pref:== by ==ws-white-colour==
+                                 ==:level:== by ==01==.
+       linkage section.
+       copy "gstt.cpy" replacing ==:pref:== by ==ls-gs==
+                                 ==:level:== by ==01==.
+       procedure division using by reference ls-gs.
+      *
+           set ws-bg-colour-r, ws-bg-colour-g, ws-bg-colour-b to 128.
+           set ws-bg-colour-a to 255.
+           call "raylib-clear-background" using by content ws-bg-colour
+           end-call.
+      *
+           set ws-black-colour-r,
+               ws-black-colour-g,
+               ws-black-colour-b to 0.
+           set ws-black-colour-a to 255.
+           set ws-white-colour-r,
+               ws-white-colour-g,
+               ws-white-colour-b,
+               ws-white-colour-a to 255.
+      *
+           if ls-gs-round-over is equal to 1 then
+               call "raylib-draw-text" using by reference "Round Over"
+                   by value 64
+                   by value 200
+                   by value 64
+                   by content ws-black-colour end-call
+               call "raylib-draw-text" using by reference "Round Over"
+                   by value 56
+                   by value 190
+                   by value 64
+                   by content ws-white-colour end-call
+           else
+               call "raylib-draw-text" using by reference "Prologue"
+                   by value 64
+                   by value 200
+                   by value 64
+                   by content ws-black-colour end-call
+               call "raylib-draw-text" using by reference "Prologue"
+                   by value 56
+                   by value 190
+                   by value 64
+                   by content ws-white-colour end-call
+           end-if.
+      *
+           call "raylib-draw-text" using by reference "Press Enter"
+               by value 76
+               by value 300
+               by value 24
+               by content ws-white-colour end-call.
+           call "raylib-draw-text" using by reference
+               "Press Esc to Quit"
+               by value 76
+               by value 330
+               by value 24
+               by content ws-white-colour end-call.
+      *
+           goback.
+       end program kgame-menu-draw.
       *
        identification division.
        program-id. kgame-loop.
@@ -201,16 +658,31 @@
        01  ws-loop-prog usage program-pointer.
        copy "rcol.cpy" replacing ==:pref:== by ==ws-colour==
                                  ==:level:== by ==01==.
-       copy "rkey.cpy" replacing ==:pref:== by ==ws-key==
-                                 ==:level:== by ==01==.
        01  ws-has-moved picture is 9.
        01  ws-status :tp-int:.
+       01  ws-move-delta :tp-float:.
        linkage section.
        copy "gstt.cpy" replacing ==:pref:== by ==ls-gs==
                                  ==:level:== by ==01==.
        procedure division using by reference ls-gs.
+      *
+           if ls-gs-game-state is equal to 'M' then
+               call "kgame-menu" using by reference ls-gs end-call
+               goback
+           end-if.
+      *
+           call "raylib-get-frame-time" returning ls-gs-frame-time
+               end-call.
+      *The cat used to move a flat 2.75 px/frame; at the old 30fps
+      *target that is 82.5 px/sec, so scale by real elapsed time now
+      *instead of assuming every frame takes the same wall-clock tick
+           multiply 82.5 by ls-gs-frame-time giving ws-move-delta
+               end-multiply.
       *
            call "kgame-traffic-eval" using by reference ls-gs end-call.
+           call "kgame-pedestrian-eval" using by reference ls-gs
+               end-call.
+           call "kgame-collision" using by reference ls-gs end-call.
       *
            initialize ws-has-moved.
       *
@@ -218,22 +690,22 @@
            call "raylib-draw" using by reference ls-gs
                by value ws-loop-prog end-call.
       *
-           call "raylib-iskeydown" using by value ws-key-up
+           call "raylib-iskeydown" using by value ls-gs-key-up
                returning ws-status end-call.
            if ws-status is not equal to zero then
                perform key-up
            end-if.
-           call "raylib-iskeydown" using by value ws-key-down
+           call "raylib-iskeydown" using by value ls-gs-key-down
                returning ws-status end-call.
            if ws-status is not equal to zero then
                perform key-down
            end-if.
-           call "raylib-iskeydown" using by value ws-key-left
+           call "raylib-iskeydown" using by value ls-gs-key-left
                returning ws-status end-call.
            if ws-status is not equal to zero then
                perform key-left
            end-if.
-           call "raylib-iskeydown" using by value ws-key-right
+           call "raylib-iskeydown" using by value ls-gs-key-right
                returning ws-status end-call.
            if ws-status is not equal to zero then
                perform key-right
@@ -260,20 +732,24 @@
            end-if.
            goback.
        key-up.
-           subtract 2.75 from ls-gs-player-pos-y
+           subtract ws-move-delta from ls-gs-player-pos-y
                giving ls-gs-player-pos-y end-subtract.
+           add ws-move-delta to ls-gs-distance-travelled end-add.
            move 1 to ws-has-moved.
        key-down.
-           add 2.75 to ls-gs-player-pos-y giving ls-gs-player-pos-y
-               end-add.
+           add ws-move-delta to ls-gs-player-pos-y
+               giving ls-gs-player-pos-y end-add.
+           add ws-move-delta to ls-gs-distance-travelled end-add.
            move 1 to ws-has-moved.
        key-left.
-           subtract 2.75 from ls-gs-player-pos-x
+           subtract ws-move-delta from ls-gs-player-pos-x
                giving ls-gs-player-pos-x end-subtract.
+           add ws-move-delta to ls-gs-distance-travelled end-add.
            move 1 to ls-gs-is-facing-left, ws-has-moved.
        key-right.
-           add 2.75 to ls-gs-player-pos-x giving ls-gs-player-pos-x
-               end-add.
+           add ws-move-delta to ls-gs-player-pos-x
+               giving ls-gs-player-pos-x end-add.
+           add ws-move-delta to ls-gs-distance-travelled end-add.
            move 0 to ls-gs-is-facing-left.
            move 1 to ws-has-moved.
        end program kgame-loop.
@@ -284,6 +760,8 @@
        working-storage section.
        01  ws-index picture is 9(8) computational.
        01  ws-tile picture is 9(8).
+       01  ws-tile-x picture is 9(8).
+       01  ws-tile-y picture is 9(8).
        01  ws-velocity :tp-float:.
        01  ws-tmp picture is 9(8).
        01  ws-dir picture is x.
@@ -291,30 +769,84 @@
        01  ws-discard picture is 9(8).
        01  ws-target-tile picture is x.
        01  ws-total-mapsize picture is 9(8).
+       01  ws-stop-timer picture is 9(4).
+       01  ws-stop-served picture is 9.
+       01  ws-base-velocity :tp-float:.
        linkage section.
        copy "gstt.cpy" replacing ==:pref:== by ==ls-gs==
                                  ==:level:== by ==01==.
        procedure division using by reference ls-gs.
+      *Cars used to move a flat 16.0 px/frame; at the old 30fps
+      *target that is 480 px/sec, so scale by real elapsed time now
+      *the same way KGAME-LOOP scales the cat.
+           multiply 480.0 by ls-gs-frame-time giving ws-base-velocity
+               end-multiply.
       *Do paths for the traffic cars
            perform varying ws-index from 1 by 1
-           until ws-index > 128
+           until ws-index > ls-gs-traffic-count
       *Car logic
                call "rand" returning ws-tmp end-call
                divide ws-tmp by 4 giving ws-discard rounded
                    remainder ws-tmp rounded end-divide
                evaluate ws-tmp
-                   when 3 move 16.0 to ws-velocity
-                   when 2 move 16.0 to ws-velocity
-                   when 1 move 16.0 to ws-velocity
-                   when 0 move 16.0 to ws-velocity
+                   when 3 move ws-base-velocity to ws-velocity
+                   when 2 move ws-base-velocity to ws-velocity
+                   when 1 move ws-base-velocity to ws-velocity
+                   when 0 move ws-base-velocity to ws-velocity
                end-evaluate
       *
-               multiply ls-gs-traffic-pos-y(ws-index) by ls-gs-map-width
-                   giving ws-tile rounded end-multiply
-               add ls-gs-traffic-pos-x(ws-index) to ws-tile
-                   giving ws-tile rounded end-add
-               divide ws-tile by 16 giving ws-tile rounded end-divide
+      *Divide the x/y pixel positions by the tile size separately,
+      *the same tile-safe way KGAME-COLLISION works out tile
+      *coordinates, rather than summing the raw pixel positions and
+      *dividing by the tile size once. That combined-divide shortcut
+      *only held up while a car's per-frame velocity was a flat
+      *16px, so it always stayed grid-aligned; frame-time-scaled
+      *velocity drifts a car off the 16px grid, and the old
+      *shortcut could then skew the looked-up offset by several
+      *tiles for a fraction-of-a-pixel drift.
+               divide ls-gs-traffic-pos-x(ws-index) by ls-gs-tilesize
+                   giving ws-tile-x end-divide
+               divide ls-gs-traffic-pos-y(ws-index) by ls-gs-tilesize
+                   giving ws-tile-y end-divide
+               multiply ws-tile-y by ls-gs-map-width giving ws-tile
+                   end-multiply
+               add ws-tile-x to ws-tile giving ws-tile end-add
                move ls-gs-map-paths(ws-tile) to ws-dir
+      *Red light -- hold still for a few frames, then carry on in
+      *whatever direction the car was already travelling. A car
+      *whose per-frame velocity is smaller than a tile can still be
+      *sitting on the same 'S' tile once its stop is served, so
+      *TRAFFIC-STOP-SERVED (not just the timer hitting zero) is what
+      *tells us not to restart the stop from scratch every frame
+      *until the car has actually moved on to the next tile.
+               move ls-gs-traffic-stop-timer(ws-index) to ws-stop-timer
+               move ls-gs-traffic-stop-served(ws-index)
+                   to ws-stop-served
+               if ws-dir is equal to 'S' then
+                   if ws-stop-served is equal to 1 then
+                       move ls-gs-traffic-last-dir(ws-index) to ws-dir
+                   else
+                       if ws-stop-timer is equal to 0 then
+                           move 15 to ws-stop-timer
+                           move '.' to ws-dir
+                       else
+                           subtract 1 from ws-stop-timer end-subtract
+                           if ws-stop-timer is equal to 0 then
+                               move 1 to ws-stop-served
+                               move ls-gs-traffic-last-dir(ws-index)
+                                   to ws-dir
+                           else
+                               move '.' to ws-dir
+                           end-if
+                       end-if
+                   end-if
+                   move ws-stop-timer
+                       to ls-gs-traffic-stop-timer(ws-index)
+                   move ws-stop-served
+                       to ls-gs-traffic-stop-served(ws-index)
+               else
+                   move 0 to ls-gs-traffic-stop-served(ws-index)
+               end-if
                if ws-dir is equal to 'X' then
                    call "rand" returning ws-tmp end-call
                    divide ws-tmp by 4 giving ws-discard rounded
@@ -390,10 +922,251 @@
                            giving ls-gs-traffic-pos-y(ws-index)
                            end-add
                end-evaluate
-               move ws-dir to ls-gs-traffic-last-dir(ws-index)
+      *Only remember a direction the car was actually travelling in
+      *-- never '.', or a halted car's real heading (needed to
+      *resume once the stop timer below runs out) would be
+      *overwritten with "no direction" on every halted frame.
+               if ws-dir is not equal to '.' then
+                   move ws-dir to ls-gs-traffic-last-dir(ws-index)
+               end-if
            end-perform.
            goback.
        end program kgame-traffic-eval.
+      *
+       identification division.
+       program-id. kgame-pedestrian-eval.
+       data division.
+       working-storage section.
+       01  ws-index picture is 9(8) computational.
+       01  ws-timer picture is 9(4).
+       01  ws-discard picture is 9(8).
+       01  ws-remainder picture is 99.
+       01  ws-step :tp-float:.
+       linkage section.
+       copy "gstt.cpy" replacing ==:pref:== by ==ls-gs==
+                                 ==:level:== by ==01==.
+       procedure division using by reference ls-gs.
+      *Pedestrians used to shuffle a flat 0.5 px/frame; at the old
+      *30fps target that is 15 px/sec, so scale by real elapsed time
+      *the same way KGAME-LOOP and KGAME-TRAFFIC-EVAL do.
+           multiply 15.0 by ls-gs-frame-time giving ws-step
+               end-multiply.
+      *Walk every crosswalk pedestrian a little way left, then a
+      *little way right, forever
+           perform varying ws-index from 1 by 1
+           until ws-index > ls-gs-ped-count
+               move ls-gs-ped-timer(ws-index) to ws-timer
+               subtract 1 from ws-timer end-subtract
+               if ws-timer is equal to 0 then
+                   move 60 to ws-timer
+                   if ls-gs-ped-dir(ws-index) is equal to 'R' then
+                       move 'L' to ls-gs-ped-dir(ws-index)
+                   else
+                       move 'R' to ls-gs-ped-dir(ws-index)
+                   end-if
+               end-if
+               move ws-timer to ls-gs-ped-timer(ws-index)
+      *
+               if ls-gs-ped-dir(ws-index) is equal to 'R' then
+                   add ws-step to ls-gs-ped-pos-x(ws-index)
+                       giving ls-gs-ped-pos-x(ws-index) end-add
+               else
+                   subtract ws-step from ls-gs-ped-pos-x(ws-index)
+                       giving ls-gs-ped-pos-x(ws-index) end-subtract
+               end-if
+      *Toggle the walk frame every 10 frames, same idea as
+      *kgame-cat-animation-step but with only two frames to pick from
+               divide ws-timer by 20 giving ws-discard rounded
+                   remainder ws-remainder end-divide
+               if ws-remainder < 10 then
+                   move 0 to ls-gs-ped-anim-frame(ws-index)
+               else
+                   move 1 to ls-gs-ped-anim-frame(ws-index)
+               end-if
+           end-perform.
+           goback.
+       end program kgame-pedestrian-eval.
+      *
+       identification division.
+       program-id. kgame-collision.
+       data division.
+       working-storage section.
+       01  ws-index picture is 9(8) computational.
+       01  ws-player-tile-x picture is 9(8).
+       01  ws-player-tile-y picture is 9(8).
+       01  ws-car-tile-x picture is 9(8).
+       01  ws-car-tile-y picture is 9(8).
+       01  ws-already-hit picture is 9.
+       linkage section.
+       copy "gstt.cpy" replacing ==:pref:== by ==ls-gs==
+                                 ==:level:== by ==01==.
+       procedure division using by reference ls-gs.
+      *A hit is any car sharing the cat's tile -- that is close
+      *enough at this tilesize to read as "got run over" without
+      *needing pixel-perfect rectangle overlap. WS-ALREADY-HIT stops
+      *a second (or third...) car on that same tile this frame from
+      *registering its own hit against the cat's just-reset spawn
+      *position -- one collision a frame, no matter how many cars
+      *are piled on the tile.
+           move 0 to ws-already-hit.
+           divide ls-gs-player-pos-x by ls-gs-tilesize
+               giving ws-player-tile-x end-divide.
+           divide ls-gs-player-pos-y by ls-gs-tilesize
+               giving ws-player-tile-y end-divide.
+           perform varying ws-index from 1 by 1
+           until ws-index > ls-gs-traffic-count
+               or ws-already-hit is equal to 1
+               divide ls-gs-traffic-pos-x(ws-index) by ls-gs-tilesize
+                   giving ws-car-tile-x end-divide
+               divide ls-gs-traffic-pos-y(ws-index) by ls-gs-tilesize
+                   giving ws-car-tile-y end-divide
+               if ws-car-tile-x is equal to ws-player-tile-x
+                   and ws-car-tile-y is equal to ws-player-tile-y
+                   then
+                   move 1 to ws-already-hit
+                   perform register-hit
+               end-if
+           end-perform.
+           goback.
+      *
+       register-hit.
+           call "raylib-play-sound" using by value ls-gs-snd-horn
+               end-call.
+           add 1 to ls-gs-hits-taken end-add.
+           if ls-gs-lives > 0 then
+               subtract 1 from ls-gs-lives end-subtract
+           end-if
+           move ls-gs-player-spawn-x to ls-gs-player-pos-x
+           move ls-gs-player-spawn-y to ls-gs-player-pos-y
+      *Out of lives -- score the round, then hand control back to
+      *the title screen. LS-GS-ROUND-OVER stays set so KGAME-MENU
+      *knows to show the round's final tally and reset the stats
+      *itself once the player is ready to go again.
+           if ls-gs-lives is equal to 0 then
+               move 1 to ls-gs-round-over
+               call "kgame-score" using by reference ls-gs end-call
+               move 'M' to ls-gs-game-state
+           end-if.
+       end program kgame-collision.
+      *
+       identification division.
+       program-id. kgame-score.
+       environment division.
+       input-output section.
+       file-control.
+           select fs-scores assign to "scores.txt"
+           organization is line sequential
+           file status is ws-open-status.
+       data division.
+       file section.
+       fd  fs-scores.
+       01  fs-score-row picture x(80).
+       working-storage section.
+       01  ws-date.
+           05  ws-date-yyyy picture is 9(4).
+           05  ws-date-mm picture is 99.
+           05  ws-date-dd picture is 99.
+       01  ws-distance-int picture is 9(8).
+       01  ws-hits picture is zzz9.
+       01  ws-open-status picture is x(2).
+       linkage section.
+       copy "gstt.cpy" replacing ==:pref:== by ==ls-gs==
+                                 ==:level:== by ==01==.
+       procedure division using by reference ls-gs.
+      *Append one line per round to the scoreboard -- date, total
+      *distance walked, and cars hit -- instead of losing the
+      *session's stats the moment the window closes.
+           move function current-date(1:8) to ws-date.
+           move ls-gs-distance-travelled to ws-distance-int.
+           move ls-gs-hits-taken to ws-hits.
+      *
+           open extend fs-scores.
+           if ws-open-status is not equal to "00" then
+               open output fs-scores
+           end-if.
+      *
+           string ws-date-yyyy delimited by size
+               "-" delimited by size
+               ws-date-mm delimited by size
+               "-" delimited by size
+               ws-date-dd delimited by size
+               "  distance="  delimited by size
+               ws-distance-int delimited by size
+               "  hits=" delimited by size
+               ws-hits delimited by size
+               into fs-score-row
+           end-string.
+           write fs-score-row.
+           close fs-scores.
+           goback.
+       end program kgame-score.
+      *
+       identification division.
+       program-id. kgame-checkpoint-save.
+       environment division.
+       input-output section.
+       file-control.
+           select fs-checkpoint assign to "checkpoint.dat"
+           organization is line sequential
+           file status is ws-checkpoint-status.
+       data division.
+       file section.
+       fd  fs-checkpoint.
+       01  fs-checkpoint-row picture x(64).
+       working-storage section.
+       01  ws-checkpoint-status picture x(2).
+       01  ws-pos-x picture is 9(8).
+       01  ws-pos-y picture is 9(8).
+       01  ws-lives picture is 9(4).
+       01  ws-hits picture is 9(8).
+       01  ws-distance picture is 9(8).
+       01  ws-round-over picture is 9.
+       linkage section.
+       copy "gstt.cpy" replacing ==:pref:== by ==ls-gs==
+                                 ==:level:== by ==01==.
+       procedure division using by reference ls-gs.
+      *One flat "KEY VALUE" record per line, same shape as
+      *options.cfg, so KGAME-LOAD's READ-CHECKPOINT can read a
+      *mid-session save straight back in on the next run.
+           move ls-gs-player-pos-x to ws-pos-x.
+           move ls-gs-player-pos-y to ws-pos-y.
+           move ls-gs-lives to ws-lives.
+           move ls-gs-hits-taken to ws-hits.
+           move ls-gs-distance-travelled to ws-distance.
+           move ls-gs-round-over to ws-round-over.
+      *
+           open output fs-checkpoint.
+           string "LEVEL " delimited by size
+               ls-gs-level-name delimited by size
+               into fs-checkpoint-row end-string.
+           write fs-checkpoint-row.
+           string "PLAYER_X " delimited by size
+               ws-pos-x delimited by size
+               into fs-checkpoint-row end-string.
+           write fs-checkpoint-row.
+           string "PLAYER_Y " delimited by size
+               ws-pos-y delimited by size
+               into fs-checkpoint-row end-string.
+           write fs-checkpoint-row.
+           string "LIVES " delimited by size
+               ws-lives delimited by size
+               into fs-checkpoint-row end-string.
+           write fs-checkpoint-row.
+           string "HITS " delimited by size
+               ws-hits delimited by size
+               into fs-checkpoint-row end-string.
+           write fs-checkpoint-row.
+           string "DISTANCE " delimited by size
+               ws-distance delimited by size
+               into fs-checkpoint-row end-string.
+           write fs-checkpoint-row.
+           string "ROUND_OVER " delimited by size
+               ws-round-over delimited by size
+               into fs-checkpoint-row end-string.
+           write fs-checkpoint-row.
+           close fs-checkpoint.
+           goback.
+       end program kgame-checkpoint-save.
       *
        identification division.
        program-id. kgame-draw-loop.
@@ -402,12 +1175,18 @@
        01  ws-loop-prog usage program-pointer.
        copy "rcol.cpy" replacing ==:pref:== by ==ws-bg-colour==
                                  ==:level:== by ==01==.
-       copy "rcol.cpy" replacing ==:pref:== by ==ws-black-colour==
+       copy "rc2d.cpy" replacing ==:pref:== by ==ws-cam==
                                  ==:level:== by ==01==.
-       copy "rcol.cpy" replacing ==:pref:== by ==ws-white-colour==
+       copy "rcol.cpy" replacing ==:pref:== by ==ws-hud-bg-colour==
                                  ==:level:== by ==01==.
-       copy "rc2d.cpy" replacing ==:pref:== by ==ws-cam==
+       copy "rcol.cpy" replacing ==:pref:== by ==ws-hud-fill-colour==
+                                 ==:level:== by ==01==.
+       copy "rcol.cpy" replacing ==:pref:== by ==ws-hud-text-colour==
                                  ==:level:== by ==01==.
+       01  ws-hud-fill-width usage is binary-short.
+       01  ws-hud-hits picture is zzz9.
+       01  ws-hud-distance picture is zzzzzz9.
+       01  ws-hud-text picture is x(40).
        linkage section.
        copy "gstt.cpy" replacing ==:pref:== by ==ls-gs==
                                  ==:level:== by ==01==.
@@ -429,30 +1208,52 @@
                end-divide.
            divide ls-gs-screen-height by 2 giving ws-cam-offset-y
                end-divide.
+      *Mirror the camera into the shared state so the 2d draw loop
+      *can work out which tiles are actually visible.
+           move ws-cam-target-x to ls-gs-cam-target-x.
+           move ws-cam-target-y to ls-gs-cam-target-y.
+           move ws-cam-zoom to ls-gs-cam-zoom.
            call "raylib-mode-2d" using by reference ls-gs
                by reference ws-cam
                by value ws-loop-prog end-call.
-      *
-           set ws-black-colour-r,
-               ws-black-colour-g,
-               ws-black-colour-b to 0.
-           set ws-black-colour-a to 255.
-      *
-           set ws-white-colour-r,
-               ws-white-colour-g,
-               ws-white-colour-b,
-               ws-white-colour-a to 255.
-      *
-           call "raylib-draw-text" using by reference "Prologue"
-               by value 64
-               by value 200
-               by value 64
-               by content ws-black-colour end-call.
-           call "raylib-draw-text" using by reference "Prologue"
-               by value 56
-               by value 190
-               by value 64
-               by content ws-white-colour end-call.
+      *Health bar HUD, top-left corner -- a dark frame with a
+      *red fill scaled to how many of the 3 starting lives are left.
+           set ws-hud-bg-colour-r, ws-hud-bg-colour-g,
+               ws-hud-bg-colour-b to 32.
+           move 200 to ws-hud-bg-colour-a.
+           call "raylib-draw-rectangle" using
+               by value 10
+               by value 10
+               by value 104
+               by value 20
+               by content ws-hud-bg-colour end-call.
+           set ws-hud-fill-colour-g, ws-hud-fill-colour-b to 32.
+           move 200 to ws-hud-fill-colour-r.
+           move 255 to ws-hud-fill-colour-a.
+           multiply 33 by ls-gs-lives giving ws-hud-fill-width
+               end-multiply.
+           call "raylib-draw-rectangle" using
+               by value 12
+               by value 12
+               by value ws-hud-fill-width
+               by value 16
+               by content ws-hud-fill-colour end-call.
+      *Distance/hits readout, just under the lives bar.
+           set ws-hud-text-colour-r, ws-hud-text-colour-g,
+               ws-hud-text-colour-b, ws-hud-text-colour-a to 255.
+           move ls-gs-hits-taken to ws-hud-hits.
+           move ls-gs-distance-travelled to ws-hud-distance.
+           string "Hits " delimited by size
+               ws-hud-hits delimited by size
+               "  Dist " delimited by size
+               ws-hud-distance delimited by size
+               into ws-hud-text end-string.
+           call "raylib-draw-text" using
+               by reference ws-hud-text
+               by value 10
+               by value 36
+               by value 18
+               by content ws-hud-text-colour end-call.
       *
            goback.
        end program kgame-draw-loop.
@@ -475,30 +1276,100 @@
                                  ==:level:== by ==01==.
        copy "rve2.cpy" replacing ==:pref:== by ==ws-traffic-pos==
                                  ==:level:== by ==01==.
+       copy "rrec.cpy" replacing ==:pref:== by ==ws-ped-rec==
+                                 ==:level:== by ==01==.
+       copy "rve2.cpy" replacing ==:pref:== by ==ws-ped-pos==
+                                 ==:level:== by ==01==.
        01  ws-mx picture 9(4) computational.
        01  ws-my picture 9(4) computational.
        01  ws-index picture 9(8).
        01  ws-tileindex picture 9(8).
        01  ws-traffic-index picture 9(8).
        01  ws-traffic-sprite picture 9(8).
+       01  ws-ped-index picture 9(8).
        01  ws-discard picture 9(8).
+       01  ws-half-world-w :tp-float:.
+       01  ws-half-world-h :tp-float:.
+       01  ws-min-mx picture s9(8).
+       01  ws-max-mx picture s9(8).
+       01  ws-min-my picture s9(8).
+       01  ws-max-my picture s9(8).
+       01  ws-last-mx picture s9(8).
+       01  ws-last-my picture s9(8).
        linkage section.
        copy "gstt.cpy" replacing ==:pref:== by ==ls-gs==
                                  ==:level:== by ==01==.
        procedure division using by reference ls-gs.
+      *Only draw tiles the camera can actually see -- cheap once the
+      *map grows past a screenful, since the whole thing no longer
+      *has to be walked every frame.
+           divide ls-gs-screen-width by ls-gs-cam-zoom
+               giving ws-half-world-w end-divide.
+           divide ws-half-world-w by 2 giving ws-half-world-w
+               end-divide.
+           divide ls-gs-screen-height by ls-gs-cam-zoom
+               giving ws-half-world-h end-divide.
+           divide ws-half-world-h by 2 giving ws-half-world-h
+               end-divide.
       *
-           perform varying ws-mx from 0 by 1
-           until ws-mx is greater than or equal to ls-gs-map-width
-               perform varying ws-my from 0 by 1
-               until ws-my is greater than or equal to ls-gs-map-height
+           subtract ws-half-world-w from ls-gs-cam-target-x
+               giving ws-min-mx end-subtract.
+           add ws-half-world-w to ls-gs-cam-target-x giving ws-max-mx
+               end-add.
+           subtract ws-half-world-h from ls-gs-cam-target-y
+               giving ws-min-my end-subtract.
+           add ws-half-world-h to ls-gs-cam-target-y giving ws-max-my
+               end-add.
+      *
+           divide ws-min-mx by ls-gs-tilesize giving ws-min-mx
+               end-divide.
+           divide ws-max-mx by ls-gs-tilesize giving ws-max-mx
+               end-divide.
+           divide ws-min-my by ls-gs-tilesize giving ws-min-my
+               end-divide.
+           divide ws-max-my by ls-gs-tilesize giving ws-max-my
+               end-divide.
+      *A one-tile margin on each side hides any pop-in from the
+      *truncation above.
+           subtract 1 from ws-min-mx end-subtract.
+           add 1 to ws-max-mx end-add.
+           subtract 1 from ws-min-my end-subtract.
+           add 1 to ws-max-my end-add.
+      *
+           if ws-min-mx < 0 then
+               move 0 to ws-min-mx
+           end-if.
+           if ws-min-my < 0 then
+               move 0 to ws-min-my
+           end-if.
+           subtract 1 from ls-gs-map-width giving ws-last-mx
+               end-subtract.
+           subtract 1 from ls-gs-map-height giving ws-last-my
+               end-subtract.
+           if ws-max-mx > ws-last-mx then
+               move ws-last-mx to ws-max-mx
+           end-if.
+           if ws-max-my > ws-last-my then
+               move ws-last-my to ws-max-my
+           end-if.
+      *
+           perform varying ws-mx from ws-min-mx by 1
+           until ws-mx > ws-max-mx
+               perform varying ws-my from ws-min-my by 1
+               until ws-my > ws-max-my
                    perform draw-tile
                end-perform
            end-perform.
       *
            perform varying ws-traffic-index from 1 by 1
-           until ws-traffic-index > 128
+           until ws-traffic-index > ls-gs-traffic-count
                perform draw-traffic
            end-perform.
+      *
+           perform varying ws-ped-index from 1 by 1
+           until ws-ped-index > ls-gs-ped-count
+               perform draw-pedestrian
+           end-perform.
       *
            perform draw-player.
       *
@@ -538,6 +1409,28 @@
                by content ws-traffic-rec
                by content ws-traffic-pos
                by content ws-colour end-call.
+      *Pedestrians share the cat spritesheet -- they use the two
+      *frames right after the cat's own walk-left/walk-right ranges
+       draw-pedestrian.
+           initialize ws-ped-pos.
+           move ls-gs-ped-pos-x(ws-ped-index) to ws-ped-pos-x.
+           move ls-gs-ped-pos-y(ws-ped-index) to ws-ped-pos-y.
+      *
+           initialize ws-ped-rec.
+           compute ws-ped-rec-y = (ls-gs-cat-walk-right
+               + ls-gs-cat-walk-frames
+               + ls-gs-ped-anim-frame(ws-ped-index)) * ls-gs-tilesize.
+           add 0 to ls-gs-tilesize giving ws-ped-rec-width end-add.
+           set ws-ped-rec-height to ws-ped-rec-width.
+      *
+           set ws-colour-r,
+               ws-colour-g,
+               ws-colour-b,
+               ws-colour-a to 255.
+           call "raylib-draw-texture-rec" using by value ls-gs-cat
+               by content ws-ped-rec
+               by content ws-ped-pos
+               by content ws-colour end-call.
        draw-player.
            initialize ws-player-pos.
            move ls-gs-player-pos-x to ws-player-pos-x.
@@ -617,7 +1510,12 @@
        next-frame.
            add 1 to ls-gs-cat-anim-frame
                giving ls-gs-cat-anim-frame end-add.
+      *One footstep per completed walk cycle, not one per game-loop
+      *tick -- otherwise the sound overlaps itself dozens of times a
+      *second instead of keeping a walking cadence.
            if ls-gs-cat-anim-frame >= ws-end-frame then
                set ls-gs-cat-anim-frame to ls-offset
+               call "raylib-play-sound" using
+                   by value ls-gs-snd-footstep end-call
            end-if.
        end program kgame-cat-animation-step.
