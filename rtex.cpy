@@ -0,0 +1,7 @@
+      *Texture handle (maps onto raylib's Texture2D struct)
+       :level:  :pref:.
+           05  :pref:-id :tp-uint:.
+           05  :pref:-width :tp-int:.
+           05  :pref:-height :tp-int:.
+           05  :pref:-mipmaps :tp-int:.
+           05  :pref:-format :tp-int:.
