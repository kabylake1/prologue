@@ -0,0 +1,6 @@
+      *Rectangle (maps onto raylib's Rectangle struct)
+       :level:  :pref:.
+           05  :pref:-x :tp-float:.
+           05  :pref:-y :tp-float:.
+           05  :pref:-width :tp-float:.
+           05  :pref:-height :tp-float:.
