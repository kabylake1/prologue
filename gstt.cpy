@@ -0,0 +1,75 @@
+      *Shared game state, passed by reference between all kgame-*
+      *programs as the ls-gs/ws-gs record.
+       :level:  :pref:.
+      *Timing (refreshed once per frame by KGAME-LOOP so every
+      *program that moves something can scale by real elapsed time)
+           05  :pref:-frame-time :tp-float:.
+      *Window/engine settings (overridable by options.cfg, see kgame)
+           05  :pref:-screen-width :tp-int:.
+           05  :pref:-screen-height :tp-int:.
+           05  :pref:-target-fps :tp-int:.
+           05  :pref:-key-up :tp-int:.
+           05  :pref:-key-down :tp-int:.
+           05  :pref:-key-left :tp-int:.
+           05  :pref:-key-right :tp-int:.
+      *Textures
+           05  :pref:-tilesize picture is 9(4) computational.
+           05  :pref:-tileset usage is pointer.
+           05  :pref:-carset usage is pointer.
+           05  :pref:-cat usage is pointer.
+           05  :pref:-cat-anim-frame picture is 99.
+           05  :pref:-cat-walk-frames picture is 99.
+           05  :pref:-cat-walk-left picture is 99.
+           05  :pref:-cat-walk-right picture is 99.
+           05  :pref:-is-facing-left picture is 9.
+      *Flow control ('M' title menu, 'P' playing -- see KGAME-LOOP)
+           05  :pref:-game-state picture is x(1).
+      *Set by KGAME-MENU when Quit is chosen -- RAYLIB-INIT's own
+      *window-loop watches this alongside WindowShouldClose so a
+      *menu choice can end the session the same way the OS close
+      *button does.
+           05  :pref:-quit-requested picture is 9.
+      *Level/map data
+           05  :pref:-level-name picture is x(32).
+           05  :pref:-map-width picture is 9(8).
+           05  :pref:-map-height picture is 9(8).
+           05  :pref:-map-tiles picture is 99 occurs 250000 times.
+           05  :pref:-map-paths picture is x occurs 250000 times.
+      *Player
+           05  :pref:-player-pos-x :tp-float:.
+           05  :pref:-player-pos-y :tp-float:.
+           05  :pref:-player-spawn-x :tp-float:.
+           05  :pref:-player-spawn-y :tp-float:.
+      *Round/session stats
+           05  :pref:-lives picture is 9(4).
+           05  :pref:-hits-taken picture is 9(4).
+           05  :pref:-distance-travelled picture is 9(8)v99.
+           05  :pref:-round-over picture is 9.
+      *Traffic (cars)
+           05  :pref:-traffic-count picture is 9(4).
+           05  :pref:-traffic-pos-x :tp-float: occurs 128 times.
+           05  :pref:-traffic-pos-y :tp-float: occurs 128 times.
+           05  :pref:-traffic-last-dir picture is x occurs 128 times.
+           05  :pref:-traffic-stop-timer picture is 9(4)
+               occurs 128 times.
+      *Set once a car's 15-frame stop at an 'S' tile has fully run
+      *its course, so a car that hasn't cleared the tile yet (its
+      *per-frame velocity is smaller than a tile) resumes driving
+      *instead of restarting the stop over and over.
+           05  :pref:-traffic-stop-served picture is 9
+               occurs 128 times.
+      *Pedestrians (crosswalk NPCs)
+           05  :pref:-ped-count picture is 9(4).
+           05  :pref:-ped-pos-x :tp-float: occurs 64 times.
+           05  :pref:-ped-pos-y :tp-float: occurs 64 times.
+           05  :pref:-ped-anim-frame picture is 9 occurs 64 times.
+           05  :pref:-ped-dir picture is x occurs 64 times.
+           05  :pref:-ped-timer picture is 9(4) occurs 64 times.
+      *Camera (mirrored here so the 2d draw loop can cull offscreen
+      *tiles without the draw-loop handing it a whole camera record)
+           05  :pref:-cam-target-x :tp-float:.
+           05  :pref:-cam-target-y :tp-float:.
+           05  :pref:-cam-zoom :tp-float:.
+      *Sound
+           05  :pref:-snd-footstep usage is pointer.
+           05  :pref:-snd-horn usage is pointer.
