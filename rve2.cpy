@@ -0,0 +1,4 @@
+      *2D vector (maps onto raylib's Vector2 struct)
+       :level:  :pref:.
+           05  :pref:-x :tp-float:.
+           05  :pref:-y :tp-float:.
