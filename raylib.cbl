@@ -12,13 +12,20 @@
        01  ws-fps usage is binary-short value is 30.
        01  ws-should-close usage is binary-short.
        linkage section.
-       01  ls-user usage is pointer.
+       copy "gstt.cpy" replacing ==:pref:== by ==ls-gs==
+                                 ==:level:== by ==01==.
        01  ls-load usage is program-pointer.
        01  ls-prog usage is program-pointer.
-       procedure division using by value ls-user
+       procedure division using by reference ls-gs
            by value ls-load
            by value ls-prog
            returning omitted.
+      *Window geometry and the FPS cap come off the shared game
+      *state record (set from options.cfg, or its defaults, before
+      *this program is ever called) instead of being fixed literals.
+           move ls-gs-screen-width to ws-screen-width.
+           move ls-gs-screen-height to ws-screen-height.
+           move ls-gs-target-fps to ws-fps.
       *
            call "InitWindow" using
                by value ws-screen-width
@@ -27,10 +34,13 @@
            call "SetTargetFPS" using by value ws-fps end-call.
       *
            if ls-load is not equal to null then
-               call ls-load using by value ls-user end-call
+               call ls-load using by value address of ls-gs end-call
            end-if.
       *
+      *A menu Quit choice (LS-GS-QUIT-REQUESTED) ends the session the
+      *same way the OS window-close button (WindowShouldClose) does.
            perform until ws-should-close is not equal zero
+               or ls-gs-quit-requested is equal to 1
                perform window-loop
            end-perform.
       *
@@ -39,7 +49,7 @@
        window-loop.
            call "WindowShouldClose"
                returning ws-should-close end-call.
-           call ls-prog using by value ls-user end-call.
+           call ls-prog using by value address of ls-gs end-call.
        end program raylib-init.
       ******************************************************************
       *Draw text onscreen
@@ -113,6 +123,37 @@
            goback.
        end program raylib-draw-line.
       ******************************************************************
+      *Draw a filled rectangle onscreen
+       identification division.
+       program-id. raylib-draw-rectangle.
+       data division.
+       linkage section.
+       01  ls-x usage is binary-short.
+       01  ls-y usage is binary-short.
+       01  ls-width usage is binary-short.
+       01  ls-height usage is binary-short.
+       copy "rcol.cpy" replacing ==:pref:== by ==ls-colour==
+                                 ==:level:== by ==01==.
+       procedure division using
+           by value ls-x
+           by value ls-y
+           by value ls-width
+           by value ls-height
+           by value ls-colour
+           returning omitted.
+      *
+           call "COB_RayLib_DrawRectangle" using
+               by value ls-x
+               by value ls-y
+               by value ls-width
+               by value ls-height
+               by value ls-colour-r
+               by value ls-colour-g
+               by value ls-colour-b
+               by value ls-colour-a end-call.
+           goback.
+       end program raylib-draw-rectangle.
+      ******************************************************************
       *Load a texture given a name
        identification division.
        program-id. raylib-load-texture.
@@ -140,6 +181,58 @@
            goback.
        end program raylib-load-texture.
       ******************************************************************
+      *Bring up the audio device -- call once before loading sounds
+       identification division.
+       program-id. raylib-init-audio.
+       data division.
+       procedure division.
+      *
+           call "InitAudioDevice" end-call.
+           goback.
+       end program raylib-init-audio.
+      ******************************************************************
+      *Load a sound effect given a name
+       identification division.
+       program-id. raylib-load-sound.
+       data division.
+       working-storage section.
+       01  ws-text picture is x(81).
+       01  ws-count picture is 9(4).
+       linkage section.
+       01  ls-text picture is x(80).
+       copy "rsnd.cpy" replacing ==:pref:== by ==ls-snd==
+                                 ==:level:== by ==01==.
+       procedure division using by reference ls-text
+           by reference ls-snd
+           returning omitted.
+      *
+           string ls-text delimited by space into ws-text end-string.
+           initialize ws-count.
+           inspect ws-text tallying ws-count
+               for characters before space.
+           add 1 to ws-count giving ws-count end-add.
+      *
+           call "COB_RayLib_LoadSound" using
+               by reference ws-text
+               by reference ls-snd end-call.
+           goback.
+       end program raylib-load-sound.
+      ******************************************************************
+      *Play a previously loaded sound effect
+       identification division.
+       program-id. raylib-play-sound.
+       data division.
+       linkage section.
+       copy "rsnd.cpy" replacing ==:pref:== by ==ls-snd==
+                                 ==:level:== by ==01==.
+       procedure division using by reference ls-snd
+           returning omitted.
+      *
+           call "COB_RayLib_PlaySound" using
+               by reference ls-snd end-call.
+           goback.
+       end program raylib-play-sound.
+      ******************************************************************
       *Draw a texture rectangle
        identification division.
        program-id. raylib-draw-texture-rec.
@@ -192,6 +285,19 @@
            goback.
        end program raylib-iskeydown.
       ******************************************************************
+      *Seconds elapsed since the previous frame, so movement can be
+      *scaled to real time instead of a fixed per-frame constant
+       identification division.
+       program-id. raylib-get-frame-time.
+       data division.
+       linkage section.
+       01  ls-seconds :tp-float:.
+       procedure division returning ls-seconds.
+      *
+           call "GetFrameTime" returning ls-seconds end-call.
+           goback.
+       end program raylib-get-frame-time.
+      ******************************************************************
       *Draw lines onscreen
        identification division.
        program-id. raylib-clear-background.
