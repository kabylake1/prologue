@@ -0,0 +1,6 @@
+      *Default keyboard bindings (raylib key codes)
+       :level:  :pref:.
+           05  :pref:-up :tp-int: value is 265.
+           05  :pref:-down :tp-int: value is 264.
+           05  :pref:-left :tp-int: value is 263.
+           05  :pref:-right :tp-int: value is 262.
